@@ -0,0 +1,96 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVALIA-CONCEITO.
+       AUTHOR. LCF.
+       INSTALLATION. SECRETARIA ACADEMICA.
+       DATE-WRITTEN. 09-AGO-26.
+       DATE-COMPILED. 09-AGO-26.
+      *----------------------------------------------------------------*
+      * OBJETIVO: Regras de classificacao de alunos (faixa etaria e
+      * conceito por nota/nivel de estudo), extraidas de
+      * PARADIGMA-ESTRUTURADO para que outros jobs do lote academico
+      * (por exemplo, uma reavaliacao de fim de periodo) possam
+      * aplicar a mesma regra de negocio sem executar o driver de
+      * demonstracao completo.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 09-AGO-26  LCF     Criacao, a partir da logica de selecao que
+      *                    vivia em 2000-ESTRUTURA-SELECAO do
+      *                    PARADIGMA-ESTRUTURADO.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * DATA DIVISION
+      *================================================================*
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * DADOS DE ENTRADA - RECEBIDOS DO PROGRAMA CHAMADOR
+      * Layout compartilhado com o driver via ALUNO-REC.cpy (mesmo
+      * copybook de 04-AGO-26), trocando o prefixo WS- por LK-, para
+      * que um PIC alterado no copybook propague para este subprograma
+      * sem precisar retypar o registro aqui.
+      *----------------------------------------------------------------*
+       COPY ALUNO-REC REPLACING LEADING ==WS-== BY ==LK-==.
+
+      *----------------------------------------------------------------*
+      * RESULTADO DA AVALIACAO - DEVOLVIDO AO PROGRAMA CHAMADOR
+      * (LK-SITUACAO ja vem do ALUNO-REC acima; apenas o conceito
+      * apurado por este subprograma precisa de itens proprios)
+      *----------------------------------------------------------------*
+       01  LK-CONCEITO              PIC X(01).
+       01  LK-DESC-CONCEITO         PIC X(20).
+
+      *================================================================*
+      * PROCEDURE DIVISION
+      *================================================================*
+       PROCEDURE DIVISION USING LK-IDADE LK-NOTA-ALUNO LK-NIVEL-ESTUDO
+               LK-SITUACAO LK-CONCEITO LK-DESC-CONCEITO.
+
+      *----------------------------------------------------------------*
+      * 0000-AVALIA-PRINCIPAL
+      * Classifica a faixa etaria (IF-ELSE) e o conceito do aluno
+      * (EVALUATE), este ultimo com faixas de corte diferentes para
+      * o nivel de estudo SUPERIOR em relacao aos demais niveis.
+      *----------------------------------------------------------------*
+       0000-AVALIA-PRINCIPAL.
+           IF LK-IDADE >= 18
+               MOVE "MAIOR DE IDADE" TO LK-SITUACAO
+           ELSE
+               MOVE "MENOR DE IDADE" TO LK-SITUACAO
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN LK-NIVEL-ESTUDO = "SUPERIOR"
+                        AND LK-NOTA-ALUNO >= 90
+                   MOVE "A" TO LK-CONCEITO
+                   MOVE "EXCELENTE" TO LK-DESC-CONCEITO
+               WHEN LK-NIVEL-ESTUDO = "SUPERIOR"
+                        AND LK-NOTA-ALUNO >= 75
+                   MOVE "B" TO LK-CONCEITO
+                   MOVE "BOM" TO LK-DESC-CONCEITO
+               WHEN LK-NIVEL-ESTUDO = "SUPERIOR"
+                        AND LK-NOTA-ALUNO >= 60
+                   MOVE "C" TO LK-CONCEITO
+                   MOVE "REGULAR" TO LK-DESC-CONCEITO
+               WHEN LK-NIVEL-ESTUDO = "SUPERIOR"
+                   MOVE "D" TO LK-CONCEITO
+                   MOVE "RECUPERACAO" TO LK-DESC-CONCEITO
+               WHEN LK-NOTA-ALUNO >= 90
+                   MOVE "A" TO LK-CONCEITO
+                   MOVE "EXCELENTE" TO LK-DESC-CONCEITO
+               WHEN LK-NOTA-ALUNO >= 70
+                   MOVE "B" TO LK-CONCEITO
+                   MOVE "BOM" TO LK-DESC-CONCEITO
+               WHEN LK-NOTA-ALUNO >= 50
+                   MOVE "C" TO LK-CONCEITO
+                   MOVE "REGULAR" TO LK-DESC-CONCEITO
+               WHEN OTHER
+                   MOVE "D" TO LK-CONCEITO
+                   MOVE "RECUPERACAO" TO LK-DESC-CONCEITO
+           END-EVALUATE.
+
+           GOBACK.
