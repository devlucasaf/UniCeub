@@ -0,0 +1,188 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVA-RELATORIO.
+       AUTHOR. LCF.
+       INSTALLATION. SECRETARIA ACADEMICA.
+       DATE-WRITTEN. 09-AGO-26.
+       DATE-COMPILED. 09-AGO-26.
+      *----------------------------------------------------------------*
+      * OBJETIVO: Concentra a abertura, a gravacao e o fechamento do
+      * relatorio de notas (RELATORIO-NOTAS.DAT), extraidos de
+      * PARADIGMA-ESTRUTURADO, para que outros jobs do lote academico
+      * possam produzir o mesmo relatorio sem dragar o driver de
+      * demonstracao inteiro. O programa chamador informa a operacao
+      * desejada em LK-FUNCAO:
+      *   ABRIR    - abre o arquivo (truncando o conteudo anterior) e
+      *              grava o cabecalho - uso normal, lote do zero
+      *   ESTENDER - abre o arquivo em modo EXTEND, preservando as
+      *              linhas gravadas por uma execucao anterior - uso
+      *              exclusivo de uma retomada (restart) a partir de
+      *              checkpoint, quando o cabecalho ja foi gravado
+      *   GRAVAR   - formata e grava a linha de um aluno
+      *   TEXTO    - grava uma linha de texto livre (usada pelo resumo
+      *              de fim de lote)
+      *   FECHAR   - fecha o arquivo
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 09-AGO-26  LCF     Criacao, a partir da logica de relatorio
+      *                    que vivia em 2900/2950/5000 do
+      *                    PARADIGMA-ESTRUTURADO.
+      * 09-AGO-26  LCF     Nova funcao ESTENDER, para que uma retomada
+      *                    de checkpoint nao trunque o relatorio das
+      *                    execucoes anteriores ao reabri-lo.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+      * ARQUIVO DE SAIDA - RELATORIO DE NOTAS PARA A SECRETARIA
+      *----------------------------------------------------------------*
+           SELECT RELATORIO-FILE ASSIGN TO "RELATORIO-NOTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+      *================================================================*
+      * DATA DIVISION
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * FD RELATORIO-FILE
+      * Linha formatada do relatorio de notas entregue a secretaria.
+      *----------------------------------------------------------------*
+       FD  RELATORIO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * CHAVE DE STATUS DO ARQUIVO DE RELATORIO
+      *----------------------------------------------------------------*
+       01  WS-STATUS-RELATORIO      PIC X(02) VALUE "00".
+
+      *----------------------------------------------------------------*
+      * LAYOUT DA LINHA DO RELATORIO DE NOTAS (RELATORIO-NOTAS)
+      *----------------------------------------------------------------*
+       01  WS-LINHA-RELATORIO.
+           05  WS-REL-ID-ALUNO       PIC 9(05).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-REL-NOTA-ALUNO     PIC 9(03).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-REL-CONCEITO       PIC X(01).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-REL-DESCRICAO      PIC X(20).
+           05  FILLER                PIC X(42) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * FUNCAO SOLICITADA
+      *----------------------------------------------------------------*
+       01  LK-FUNCAO                PIC X(10).
+
+      *----------------------------------------------------------------*
+      * DADOS DO ALUNO CORRENTE (QUANDO GRAVAR) - layout compartilhado
+      * com o driver via ALUNO-REC.cpy (mesmo copybook de 04-AGO-26),
+      * trocando o prefixo WS- por LK-, em vez de retypar aqui os PIC
+      * de LK-ID-ALUNO/LK-NOTA-ALUNO.
+      *----------------------------------------------------------------*
+       COPY ALUNO-REC REPLACING LEADING ==WS-== BY ==LK-==.
+       01  LK-CONCEITO              PIC X(01).
+       01  LK-DESC-CONCEITO         PIC X(20).
+       01  LK-TEXTO-LINHA           PIC X(80).
+       01  LK-STATUS-RELATORIO      PIC X(02).
+
+      *================================================================*
+      * PROCEDURE DIVISION
+      *================================================================*
+       PROCEDURE DIVISION USING LK-FUNCAO LK-ID-ALUNO LK-NOTA-ALUNO
+               LK-CONCEITO LK-DESC-CONCEITO LK-TEXTO-LINHA
+               LK-STATUS-RELATORIO.
+
+      *----------------------------------------------------------------*
+      * 0000-GRAVA-PRINCIPAL
+      * Despacha para a rotina correspondente a funcao solicitada e
+      * devolve ao chamador o status corrente do arquivo.
+      *----------------------------------------------------------------*
+       0000-GRAVA-PRINCIPAL.
+           EVALUATE LK-FUNCAO
+               WHEN "ABRIR"
+                   PERFORM 1000-ABRIR-RELATORIO
+               WHEN "ESTENDER"
+                   PERFORM 1050-ESTENDER-RELATORIO
+               WHEN "GRAVAR"
+                   PERFORM 2000-GRAVA-LINHA-ALUNO
+               WHEN "TEXTO"
+                   PERFORM 3000-GRAVA-TEXTO
+               WHEN "FECHAR"
+                   PERFORM 4000-FECHAR-RELATORIO
+           END-EVALUATE.
+
+           MOVE WS-STATUS-RELATORIO TO LK-STATUS-RELATORIO.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-ABRIR-RELATORIO
+      * Abre o relatorio de notas e grava o cabecalho, uma unica vez.
+      *----------------------------------------------------------------*
+       1000-ABRIR-RELATORIO.
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WS-STATUS-RELATORIO = "00"
+               MOVE SPACES TO REG-RELATORIO
+               MOVE "RELATORIO DE NOTAS - PARADIGMA-ESTRUTURADO"
+                   TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               MOVE SPACES TO REG-RELATORIO
+               MOVE "ID ALUNO   NOTA   CONCEITO   DESCRICAO"
+                   TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 1050-ESTENDER-RELATORIO
+      * Reabre o relatorio de notas em modo EXTEND, preservando as
+      * linhas gravadas antes de um checkpoint, para que uma retomada
+      * (restart) continue anexando ao relatorio da execucao
+      * interrompida em vez de recomecar o arquivo do zero.
+      *----------------------------------------------------------------*
+       1050-ESTENDER-RELATORIO.
+           OPEN EXTEND RELATORIO-FILE.
+
+      *----------------------------------------------------------------*
+      * 2000-GRAVA-LINHA-ALUNO
+      * Formata e grava a linha do aluno corrente com o conceito
+      * apurado pelo chamador.
+      *----------------------------------------------------------------*
+       2000-GRAVA-LINHA-ALUNO.
+           MOVE LK-ID-ALUNO      TO WS-REL-ID-ALUNO.
+           MOVE LK-NOTA-ALUNO    TO WS-REL-NOTA-ALUNO.
+           MOVE LK-CONCEITO      TO WS-REL-CONCEITO.
+           MOVE LK-DESC-CONCEITO TO WS-REL-DESCRICAO.
+           MOVE WS-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *----------------------------------------------------------------*
+      * 3000-GRAVA-TEXTO
+      * Grava uma linha de texto livre ja formatada pelo chamador,
+      * usada pelo resumo de fim de lote.
+      *----------------------------------------------------------------*
+       3000-GRAVA-TEXTO.
+           MOVE LK-TEXTO-LINHA TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *----------------------------------------------------------------*
+      * 4000-FECHAR-RELATORIO
+      * Fecha o relatorio de notas ao final do lote.
+      *----------------------------------------------------------------*
+       4000-FECHAR-RELATORIO.
+           CLOSE RELATORIO-FILE.
