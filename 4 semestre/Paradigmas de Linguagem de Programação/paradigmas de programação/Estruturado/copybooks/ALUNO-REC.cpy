@@ -0,0 +1,25 @@
+      *================================================================*
+      * ALUNO-REC.cpy
+      * Layout padrao do registro de aluno usado pelo driver do lote
+      * de avaliacao (PARADIGMA-ESTRUTURADO, inclusive a validacao de
+      * registros em 1900-VALIDA-REGISTRO) e pelo subprograma de
+      * relatorio (GRAVA-RELATORIO), para que o formato dos campos
+      * nunca fique divergente entre eles.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 09-AGO-26  LCF     Extraido de PARADIGMA-ESTRUTURADO para
+      *                    permitir reuso pelo novo subprograma de
+      *                    relatorio (GRAVA-RELATORIO).
+      * 09-AGO-26  LCF     Campos passados a itens 01 independentes
+      *                    (em vez de um unico grupo) para que os
+      *                    subprogramas possam receber cada um deles
+      *                    individualmente na PROCEDURE DIVISION
+      *                    USING - a LINKAGE SECTION so aceita
+      *                    parametros de nivel 01 ou 77.
+      *================================================================*
+       01  WS-ID-ALUNO               PIC 9(05) VALUE ZERO.
+       01  WS-IDADE                  PIC 9(03) VALUE ZERO.
+       01  WS-SITUACAO               PIC X(20) VALUE SPACES.
+       01  WS-NOTA-ALUNO             PIC 9(03) VALUE ZERO.
+       01  WS-NIVEL-ESTUDO           PIC X(15) VALUE SPACES.
