@@ -1,4 +1,4 @@
-*================================================================*
+      *================================================================*
       * IDENTIFICATION DIVISION
       *================================================================*
        IDENTIFICATION DIVISION.
@@ -16,6 +16,16 @@
       * 2. Selecao (Decisao)
       * 3. Iteracao (Repeticao)
       *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 09-AGO-26  LCF     Troca dos dados fixos de demonstracao pela
+      *                    leitura do arquivo ALUNOS, processando um
+      *                    registro de aluno por iteracao do lote.
+      * 09-AGO-26  LCF     Extraidas as regras de classificacao e a
+      *                    gravacao do relatorio de notas para os
+      *                    subprogramas AVALIA-CONCEITO e
+      *                    GRAVA-RELATORIO, chamados via CALL/LINKAGE.
+      *----------------------------------------------------------------*
 
       *================================================================*
       * ENVIRONMENT DIVISION
@@ -25,28 +35,203 @@
        SOURCE-COMPUTER. ANY-COMPUTER.
        OBJECT-COMPUTER. ANY-COMPUTER.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+      * ARQUIVO DE ENTRADA - UM REGISTRO POR ALUNO DO LOTE DIARIO
+      *----------------------------------------------------------------*
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALUNOS.
+
+      *----------------------------------------------------------------*
+      * O RELATORIO-NOTAS.DAT e gravado pelo subprograma
+      * GRAVA-RELATORIO (ver 09-AGO-26 no historico abaixo), que
+      * possui seu proprio SELECT/FD para esse arquivo.
+      *----------------------------------------------------------------*
+      * ARQUIVO DE SAIDA - REGISTROS REJEITADOS NA VALIDACAO
+      *----------------------------------------------------------------*
+           SELECT EXCECOES-FILE ASSIGN TO "EXCECOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECOES.
+
+      *----------------------------------------------------------------*
+      * ARQUIVO DE CONTROLE DE RESTART/CHECKPOINT DO LOTE
+      *----------------------------------------------------------------*
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RESTART.
+
+      *----------------------------------------------------------------*
+      * ARQUIVO DE SAIDA - EXTRATO PARA O SISTEMA ACADEMICO
+      *----------------------------------------------------------------*
+           SELECT EXTRATO-FILE ASSIGN TO "EXTRATO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+
       *================================================================*
       * DATA DIVISION
       *================================================================*
        DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * FD ALUNOS-FILE
+      * Registro fisico do arquivo de alunos recebido do lote diario.
+      *----------------------------------------------------------------*
+       FD  ALUNOS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ALUNO.
+           05  REG-ID-ALUNO          PIC 9(05).
+           05  REG-IDADE             PIC 9(03).
+           05  REG-NOTA-ALUNO        PIC 9(03).
+           05  REG-NIVEL-ESTUDO      PIC X(15).
+
+      *----------------------------------------------------------------*
+      * FD EXCECOES-FILE
+      * Registros rejeitados pela validacao, para revisao manual.
+      *----------------------------------------------------------------*
+       FD  EXCECOES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXCECAO               PIC X(80).
+
+      *----------------------------------------------------------------*
+      * FD RESTART-FILE
+      * Registro unico com o ponto de checkpoint do lote: quantos
+      * registros de ALUNOS-FILE ja foram processados com sucesso, e
+      * os totais acumulados de WS-TOTAIS-LOTE naquele ponto, para que
+      * uma retomada reconstrua o resumo de fim de lote (5000) sem
+      * perder a contagem da parte ja processada antes do checkpoint.
+      *----------------------------------------------------------------*
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RESTART.
+           05  REG-CKPT-INDICE       PIC 9(04).
+           05  REG-CKPT-TOT-A        PIC 9(04).
+           05  REG-CKPT-TOT-B        PIC 9(04).
+           05  REG-CKPT-TOT-C        PIC 9(04).
+           05  REG-CKPT-TOT-D        PIC 9(04).
+           05  REG-CKPT-TOT-MAIOR    PIC 9(04).
+           05  REG-CKPT-TOT-MENOR    PIC 9(04).
+           05  REG-CKPT-TOT-AVALIAD  PIC 9(04).
+           05  REG-CKPT-TOT-REJEIT   PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * FD EXTRATO-FILE
+      * Extrato delimitado por virgulas, entregue ao sistema academico
+      * da secretaria como feed automatizado.
+      *----------------------------------------------------------------*
+       FD  EXTRATO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXTRATO               PIC X(60).
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------*
-      * VARIAVEIS DE CONTROLE E DADOS PARA DEMONSTRACAO
+      * VARIAVEIS DE CONTROLE E DADOS DO ALUNO CORRENTE
+      * (populadas a partir do registro lido de ALUNOS-FILE)
       *----------------------------------------------------------------*
-       01  WS-CONTROLE-DEMONSTRACAO.
-           05  WS-IDADE              PIC 9(03) VALUE 22.
-           05  WS-SITUACAO           PIC X(20) VALUE SPACES.
-           05  WS-NOTA-ALUNO         PIC 9(03) VALUE 85.
-           05  WS-NIVEL-ESTUDO       PIC X(15) VALUE "MEDIO".
+           COPY ALUNO-REC.
+
+       01  WS-RESULTADO-AVALIACAO.
+           05  WS-CONCEITO           PIC X(01) VALUE SPACES.
+           05  WS-DESC-CONCEITO      PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * TOTAIS ACUMULADOS PARA O RESUMO DE FIM DE LOTE (5000)
+      *----------------------------------------------------------------*
+       01  WS-TOTAIS-LOTE.
+           05  WS-TOT-CONCEITO-A     PIC 9(04) VALUE ZERO.
+           05  WS-TOT-CONCEITO-B     PIC 9(04) VALUE ZERO.
+           05  WS-TOT-CONCEITO-C     PIC 9(04) VALUE ZERO.
+           05  WS-TOT-CONCEITO-D     PIC 9(04) VALUE ZERO.
+           05  WS-TOT-MAIOR-IDADE    PIC 9(04) VALUE ZERO.
+           05  WS-TOT-MENOR-IDADE    PIC 9(04) VALUE ZERO.
+           05  WS-TOT-AVALIADOS      PIC 9(04) VALUE ZERO.
+           05  WS-TOT-REJEITADOS     PIC 9(04) VALUE ZERO.
 
       *----------------------------------------------------------------*
       * VARIAVEIS PARA ITERACAO
       *----------------------------------------------------------------*
        01  WS-CONTADORES.
-           05  WS-INDICE-LOOP        PIC 9(02) VALUE ZERO.
-           05  WS-MAXIMO-ITERACOES   PIC 9(02) VALUE 5.
+           05  WS-INDICE-LOOP        PIC 9(04) VALUE ZERO.
+           05  WS-MAXIMO-ITERACOES   PIC 9(04) VALUE 9999.
            05  WS-SOMA-VALORES       PIC 9(04) VALUE ZERO.
+           05  WS-PARM-ENTRADA       PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * VARIAVEIS DE RESTART/CHECKPOINT DO LOTE
+      *----------------------------------------------------------------*
+       01  WS-CONTROLE-RESTART.
+           05  WS-INDICE-INICIAL     PIC 9(04) VALUE ZERO.
+           05  WS-INTERVALO-CKPT     PIC 9(02) VALUE 10.
+           05  WS-RESTO-CKPT         PIC 9(02) VALUE ZERO.
+           05  WS-QUOCIENTE-CKPT     PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * CHAVES E INDICADORES DE ARQUIVO
+      *----------------------------------------------------------------*
+       01  WS-STATUS-ALUNOS         PIC X(02) VALUE "00".
+       01  WS-STATUS-RELATORIO      PIC X(02) VALUE "00".
+       01  WS-STATUS-EXCECOES       PIC X(02) VALUE "00".
+       01  WS-STATUS-RESTART        PIC X(02) VALUE "00".
+       01  WS-STATUS-EXTRATO        PIC X(02) VALUE "00".
+
+       01  WS-FLAGS-ARQUIVO.
+           05  WS-EOF-ALUNOS         PIC X(01) VALUE "N".
+               88  WS-FIM-ALUNOS     VALUE "S".
+
+      *----------------------------------------------------------------*
+      * INDICADOR DE VALIDACAO DO REGISTRO CORRENTE
+      *----------------------------------------------------------------*
+       01  WS-FLAGS-VALIDACAO.
+           05  WS-REGISTRO-VALIDO    PIC X(01) VALUE "S".
+               88  WS-REG-VALIDO     VALUE "S".
+               88  WS-REG-INVALIDO   VALUE "N".
+           05  WS-COD-REJEITO        PIC 9(02) VALUE ZERO.
+           05  WS-MOTIVO-REJEITO     PIC X(30) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * LAYOUT DA LINHA DO ARQUIVO DE EXCECOES (EXCECOES.DAT)
+      *----------------------------------------------------------------*
+       01  WS-LINHA-EXCECAO.
+           05  WS-EXC-ID-ALUNO       PIC 9(05).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-EXC-IDADE          PIC 9(03).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-EXC-NOTA-ALUNO     PIC 9(03).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-EXC-COD-REJEITO    PIC 9(02).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-EXC-MOTIVO         PIC X(30).
+           05  FILLER                PIC X(25) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DA CHAMADA AO SUBPROGRAMA GRAVA-RELATORIO
+      * (ver 09-AGO-26 no historico abaixo). O relatorio de notas
+      * passou a ser escrito por este modulo externo, chamado por
+      * funcao (ABRIR, GRAVAR, TEXTO, FECHAR).
+      *----------------------------------------------------------------*
+       01  WS-FUNCAO-RELATORIO      PIC X(10) VALUE SPACES.
+       01  WS-TEXTO-RELATORIO       PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * LAYOUT DA LINHA DO EXTRATO PARA O SISTEMA ACADEMICO
+      * Registro delimitado por virgulas: ID, NOTA, CONCEITO, SITUACAO.
+      *----------------------------------------------------------------*
+       01  WS-LINHA-EXTRATO.
+           05  WS-EXT-ID-ALUNO       PIC 9(05).
+           05  WS-EXT-VIRGULA-1      PIC X(01) VALUE ",".
+           05  WS-EXT-NOTA-ALUNO     PIC 9(03).
+           05  WS-EXT-VIRGULA-2      PIC X(01) VALUE ",".
+           05  WS-EXT-CONCEITO       PIC X(01).
+           05  WS-EXT-VIRGULA-3      PIC X(01) VALUE ",".
+           05  WS-EXT-SITUACAO       PIC X(20).
+           05  FILLER                PIC X(28) VALUE SPACES.
 
       *----------------------------------------------------------------*
       * MENSAGENS FIXAS DO PROGRAMA
@@ -81,17 +266,158 @@
                    "tres bases simples:".
            DISPLAY " ".
 
+           PERFORM 0500-LE-PARAMETROS.
+           PERFORM 0600-LE-CHECKPOINT.
            PERFORM 1000-ESTRUTURA-SEQUENCIAL.
-           PERFORM 2000-ESTRUTURA-SELECAO.
+
+           OPEN INPUT ALUNOS-FILE.
+           IF WS-STATUS-ALUNOS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNOS.DAT - STATUS: "
+                       WS-STATUS-ALUNOS
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+
+      * Numa retomada (WS-INDICE-INICIAL > ZERO), os tres canais de
+      * saida do lote sao reabertos em modo EXTEND, para nao truncar
+      * as linhas ja gravadas pela execucao interrompida - o 3050
+      * pula de novo os registros ja processados, mas nao os regrava.
+           IF WS-INDICE-INICIAL > ZERO
+               MOVE "ESTENDER" TO WS-FUNCAO-RELATORIO
+           ELSE
+               MOVE "ABRIR" TO WS-FUNCAO-RELATORIO
+           END-IF.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELATORIO-NOTAS.DAT - STATUS: "
+                       WS-STATUS-RELATORIO
+               CLOSE ALUNOS-FILE
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+
+           IF WS-INDICE-INICIAL > ZERO
+               OPEN EXTEND EXCECOES-FILE
+           ELSE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+           IF WS-STATUS-EXCECOES NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXCECOES.DAT - STATUS: "
+                       WS-STATUS-EXCECOES
+               CLOSE ALUNOS-FILE
+               PERFORM 0050-FECHA-RELATORIO
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+
+           IF WS-INDICE-INICIAL > ZERO
+               OPEN EXTEND EXTRATO-FILE
+           ELSE
+               OPEN OUTPUT EXTRATO-FILE
+           END-IF.
+           IF WS-STATUS-EXTRATO NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXTRATO.DAT - STATUS: "
+                       WS-STATUS-EXTRATO
+               CLOSE ALUNOS-FILE
+               PERFORM 0050-FECHA-RELATORIO
+               CLOSE EXCECOES-FILE
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+
            PERFORM 3000-ESTRUTURA-ITERACAO.
+
+      * O resumo de fim de lote so pode ser gravado quando o loop
+      * acima terminou por fim de arquivo - se ele parou apenas pelo
+      * governador WS-MAXIMO-ITERACOES, o lote ainda nao terminou, e
+      * 3190-SINALIZA-LOTE-PAUSADO (dentro do proprio
+      * 3000-ESTRUTURA-ITERACAO) ja gravou o aviso de pausa.
+           IF WS-FIM-ALUNOS
+               PERFORM 5000-RESUMO-FINAL
+           END-IF.
+
+           CLOSE ALUNOS-FILE.
+           PERFORM 0050-FECHA-RELATORIO.
+           CLOSE EXCECOES-FILE.
+           CLOSE EXTRATO-FILE.
+
            PERFORM 4000-MODULARIDADE-E-GOTO.
 
            DISPLAY WS-LINHA-DIVISORIA.
            DISPLAY WS-MSG-RODAPE.
            DISPLAY WS-LINHA-DIVISORIA.
 
+       0000-MODULO-PRINCIPAL-EXIT.
            STOP RUN.
 
+      *----------------------------------------------------------------*
+      * 0050-FECHA-RELATORIO
+      * Aciona a funcao FECHAR do subprograma GRAVA-RELATORIO. Isolado
+      * em paragrafo proprio porque e chamado tambem nos desvios de
+      * erro de abertura dos demais arquivos de saida do lote.
+      *----------------------------------------------------------------*
+       0050-FECHA-RELATORIO.
+           MOVE "FECHAR" TO WS-FUNCAO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+      *----------------------------------------------------------------*
+      * 0500-LE-PARAMETROS
+      * Le o limite de iteracoes do lote a partir do PARM informado na
+      * linha de comando (EXEC ... PARM= em ambiente de producao). Se
+      * nenhum PARM for informado, ou se o valor nao for numerico,
+      * mantem o limite de seguranca padrao de WS-MAXIMO-ITERACOES.
+      *----------------------------------------------------------------*
+       0500-LE-PARAMETROS.
+           ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE.
+           IF WS-PARM-ENTRADA IS NUMERIC
+                   AND WS-PARM-ENTRADA > ZERO
+               MOVE WS-PARM-ENTRADA TO WS-MAXIMO-ITERACOES
+               DISPLAY "Limite de iteracoes recebido via PARM: "
+                       WS-MAXIMO-ITERACOES
+           ELSE
+               DISPLAY "PARM nao informado/invalido. Usando limite "
+                       "padrao: " WS-MAXIMO-ITERACOES
+           END-IF.
+           DISPLAY " ".
+
+      *----------------------------------------------------------------*
+      * 0600-LE-CHECKPOINT
+      * Verifica se existe um checkpoint de uma execucao anterior que
+      * tenha sido interrompida. Se houver, WS-INDICE-INICIAL recebe a
+      * quantidade de registros de ALUNOS-FILE a pular antes de
+      * retomar o processamento (restart); caso contrario, o lote
+      * comeca do primeiro registro, como em uma execucao normal.
+      *----------------------------------------------------------------*
+       0600-LE-CHECKPOINT.
+           MOVE ZERO TO WS-INDICE-INICIAL.
+           OPEN INPUT RESTART-FILE.
+           IF WS-STATUS-RESTART = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-CKPT-INDICE      TO WS-INDICE-INICIAL
+                       MOVE REG-CKPT-TOT-A       TO WS-TOT-CONCEITO-A
+                       MOVE REG-CKPT-TOT-B       TO WS-TOT-CONCEITO-B
+                       MOVE REG-CKPT-TOT-C       TO WS-TOT-CONCEITO-C
+                       MOVE REG-CKPT-TOT-D       TO WS-TOT-CONCEITO-D
+                       MOVE REG-CKPT-TOT-MAIOR   TO WS-TOT-MAIOR-IDADE
+                       MOVE REG-CKPT-TOT-MENOR   TO WS-TOT-MENOR-IDADE
+                       MOVE REG-CKPT-TOT-AVALIAD TO WS-TOT-AVALIADOS
+                       MOVE REG-CKPT-TOT-REJEIT  TO WS-TOT-REJEITADOS
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+           IF WS-INDICE-INICIAL > ZERO
+               DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO A PARTIR DO "
+                       "REGISTRO " WS-INDICE-INICIAL
+           ELSE
+               DISPLAY "NENHUM CHECKPOINT PENDENTE - INICIANDO LOTE "
+                       "DO PRIMEIRO REGISTRO"
+           END-IF.
+           DISPLAY " ".
+
       *----------------------------------------------------------------*
       * 1000-ESTRUTURA-SEQUENCIAL
       * Pilar 1: Instrucoes executadas uma apos a outra.
@@ -111,6 +437,51 @@
                    WS-SOMA-VALORES.
            DISPLAY " ".
 
+      *----------------------------------------------------------------*
+      * 1900-VALIDA-REGISTRO
+      * Triagem do registro lido de ALUNOS-FILE antes da avaliacao.
+      * Um registro com nota fora de 0-100 ou idade fora de uma faixa
+      * plausivel (1-120) nao pode ser avaliado - o PERFORM 2000 so
+      * roda sobre registros que passaram por aqui sem rejeicao.
+      *----------------------------------------------------------------*
+       1900-VALIDA-REGISTRO.
+           SET WS-REG-VALIDO TO TRUE.
+           MOVE ZERO TO WS-COD-REJEITO.
+           MOVE SPACES TO WS-MOTIVO-REJEITO.
+
+           IF WS-NOTA-ALUNO > 100
+               SET WS-REG-INVALIDO TO TRUE
+               MOVE 01 TO WS-COD-REJEITO
+               MOVE "NOTA FORA DA FAIXA 0-100" TO WS-MOTIVO-REJEITO
+           END-IF.
+
+           IF WS-REG-VALIDO
+                   AND (WS-IDADE < 1 OR WS-IDADE > 120)
+               SET WS-REG-INVALIDO TO TRUE
+               MOVE 02 TO WS-COD-REJEITO
+               MOVE "IDADE FORA DA FAIXA PLAUSIVEL" TO WS-MOTIVO-REJEITO
+           END-IF.
+
+           IF WS-REG-INVALIDO
+               DISPLAY "REGISTRO REJEITADO - ALUNO " WS-ID-ALUNO
+                       " MOTIVO: " WS-MOTIVO-REJEITO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 1950-GRAVA-EXCECAO
+      * Grava, no arquivo de excecoes, o registro rejeitado por
+      * 1900-VALIDA-REGISTRO para conferencia manual posterior.
+      *----------------------------------------------------------------*
+       1950-GRAVA-EXCECAO.
+           MOVE WS-ID-ALUNO      TO WS-EXC-ID-ALUNO.
+           MOVE WS-IDADE         TO WS-EXC-IDADE.
+           MOVE WS-NOTA-ALUNO    TO WS-EXC-NOTA-ALUNO.
+           MOVE WS-COD-REJEITO   TO WS-EXC-COD-REJEITO.
+           MOVE WS-MOTIVO-REJEITO TO WS-EXC-MOTIVO.
+           MOVE WS-LINHA-EXCECAO TO REG-EXCECAO.
+           WRITE REG-EXCECAO.
+           ADD 1 TO WS-TOT-REJEITADOS.
+
       *----------------------------------------------------------------*
       * 2000-ESTRUTURA-SELECAO
       * Pilar 2: Tomada de decisao (IF/ELSE e EVALUATE).
@@ -121,34 +492,90 @@
            DISPLAY "baseando-se em condicoes logicas.".
            DISPLAY " ".
 
-      * Exemplo com IF-ELSE
+      * Exemplo com IF-ELSE e EVALUATE (Equivalente ao Switch/Case)
+      * A partir de 09-AGO-26 as regras de classificacao (faixa etaria
+      * e corte de nota por WS-NIVEL-ESTUDO) foram extraidas para o
+      * subprograma AVALIA-CONCEITO, de forma que outros lotes do
+      * nosso conjunto de jobs possam aplicar a mesma regra de
+      * avaliacao sem precisar chamar o driver de demonstracao
+      * completo.
            DISPLAY "--- Exemplo com Condicional Simples (IF) ---".
-           DISPLAY "Idade do usuario informada: " WS-IDADE.
-           IF WS-IDADE >= 18
-               MOVE "MAIOR DE IDADE" TO WS-SITUACAO
-               DISPLAY "Avaliacao IF: Usuario " WS-SITUACAO
-           ELSE
-               MOVE "MENOR DE IDADE" TO WS-SITUACAO
-               DISPLAY "Avaliacao IF: Usuario " WS-SITUACAO
-           END-IF.
-           DISPLAY " ".
+           DISPLAY "Aluno " WS-ID-ALUNO " - Idade informada: " WS-IDADE.
 
-      * Exemplo com EVALUATE (Equivalente ao Switch/Case)
            DISPLAY "--- Exemplo com Condicional Multipla (EVALUATE) ---".
+           DISPLAY "Nivel de Estudo: " WS-NIVEL-ESTUDO.
            DISPLAY "Nota do Aluno (0 a 100): " WS-NOTA-ALUNO.
-           EVALUATE TRUE
-               WHEN WS-NOTA-ALUNO >= 90
-                   DISPLAY "Avaliacao EVALUATE: Conceito A (Excelente)"
-               WHEN WS-NOTA-ALUNO >= 70
-                   DISPLAY "Avaliacao EVALUATE: Conceito B (Bom)"
+
+           CALL "AVALIA-CONCEITO" USING WS-IDADE WS-NOTA-ALUNO
+               WS-NIVEL-ESTUDO WS-SITUACAO WS-CONCEITO WS-DESC-CONCEITO.
+
+           DISPLAY "Avaliacao IF: Usuario " WS-SITUACAO.
+           DISPLAY " ".
+           DISPLAY "Avaliacao EVALUATE: Conceito " WS-CONCEITO
+                   " (" WS-DESC-CONCEITO ")".
+           DISPLAY " ".
+
+           PERFORM 2950-GRAVA-LINHA-RELATORIO.
+           PERFORM 2960-GRAVA-EXTRATO.
+           PERFORM 2970-ACUMULA-TOTAIS.
+
+      *----------------------------------------------------------------*
+      * 2950-GRAVA-LINHA-RELATORIO
+      * Aciona a funcao GRAVAR do subprograma GRAVA-RELATORIO para
+      * formatar e gravar, no relatorio de notas, a linha do aluno
+      * corrente com o conceito apurado pelo AVALIA-CONCEITO acima.
+      *----------------------------------------------------------------*
+       2950-GRAVA-LINHA-RELATORIO.
+           MOVE "GRAVAR" TO WS-FUNCAO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+      *----------------------------------------------------------------*
+      * 2960-GRAVA-EXTRATO
+      * Formata e grava, no extrato academico (EXTRATO-FILE), a linha
+      * delimitada por virgulas do aluno corrente - feed automatizado
+      * para o sistema de registros academicos da secretaria.
+      *----------------------------------------------------------------*
+       2960-GRAVA-EXTRATO.
+           MOVE WS-ID-ALUNO     TO WS-EXT-ID-ALUNO.
+           MOVE WS-NOTA-ALUNO   TO WS-EXT-NOTA-ALUNO.
+           MOVE WS-CONCEITO     TO WS-EXT-CONCEITO.
+           MOVE WS-SITUACAO     TO WS-EXT-SITUACAO.
+           MOVE WS-LINHA-EXTRATO TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+      *----------------------------------------------------------------*
+      * 2970-ACUMULA-TOTAIS
+      * Acumula, para o resumo de fim de lote (5000), a contagem de
+      * alunos avaliados por conceito e por situacao de idade.
+      *----------------------------------------------------------------*
+       2970-ACUMULA-TOTAIS.
+           ADD 1 TO WS-TOT-AVALIADOS.
+
+           EVALUATE WS-CONCEITO
+               WHEN "A"
+                   ADD 1 TO WS-TOT-CONCEITO-A
+               WHEN "B"
+                   ADD 1 TO WS-TOT-CONCEITO-B
+               WHEN "C"
+                   ADD 1 TO WS-TOT-CONCEITO-C
                WHEN OTHER
-                   DISPLAY "Avaliacao EVALUATE: Conceito C/D (Recuperacao)"
+                   ADD 1 TO WS-TOT-CONCEITO-D
            END-EVALUATE.
-           DISPLAY " ".
+
+           IF WS-SITUACAO = "MAIOR DE IDADE"
+               ADD 1 TO WS-TOT-MAIOR-IDADE
+           ELSE
+               ADD 1 TO WS-TOT-MENOR-IDADE
+           END-IF.
 
       *----------------------------------------------------------------*
       * 3000-ESTRUTURA-ITERACAO
       * Pilar 3: Repeticao de blocos de codigo (Loops).
+      * O lote diario de alunos eh processado aqui: um registro de
+      * ALUNOS-FILE por iteracao, ate o fim do arquivo (ou ate o
+      * limite de seguranca WS-MAXIMO-ITERACOES ser atingido).
       *----------------------------------------------------------------*
        3000-ESTRUTURA-ITERACAO.
            DISPLAY ">>> 3. ESTRUTURA DE ITERACAO (LOOP) <<<".
@@ -156,23 +583,299 @@
            DISPLAY "que uma condicao logica de saida seja satisfeita.".
            DISPLAY " ".
 
-           MOVE 1 TO WS-INDICE-LOOP.
+      * Se o checkpoint retomado ja alcancou (ou passou) o limite de
+      * iteracoes informado via PARM, o loop abaixo pularia todos os
+      * registros pendentes sem processar nenhum, e o lote terminaria
+      * "com sucesso" sem ter feito nada - esta guarda torna esse
+      * descompasso um erro explicito em vez de um no-op silencioso.
+           IF WS-INDICE-INICIAL > ZERO
+                   AND WS-INDICE-INICIAL >= WS-MAXIMO-ITERACOES
+               DISPLAY "ERRO: LIMITE DE ITERACOES (" WS-MAXIMO-ITERACOES
+                       ") JA FOI ATINGIDO PELO CHECKPOINT ANTERIOR ("
+                       WS-INDICE-INICIAL ")."
+               DISPLAY "AUMENTE O PARM DE LIMITE E RESUBMETA O JOB "
+                       "PARA CONCLUIR O LOTE."
+               CLOSE ALUNOS-FILE
+               PERFORM 0050-FECHA-RELATORIO
+               CLOSE EXCECOES-FILE
+               CLOSE EXTRATO-FILE
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-INDICE-LOOP.
+           MOVE "N" TO WS-EOF-ALUNOS.
+
+           READ ALUNOS-FILE
+               AT END
+                   SET WS-FIM-ALUNOS TO TRUE
+           END-READ.
+
+      * Se um checkpoint de execucao anterior foi encontrado, avanca
+      * a leitura ate o ponto em que o lote havia parado, sem repetir
+      * a avaliacao dos registros ja processados com sucesso.
+           PERFORM 3050-AVANCA-PARA-CHECKPOINT
+               UNTIL WS-FIM-ALUNOS
+                  OR WS-INDICE-LOOP >= WS-INDICE-INICIAL.
 
       * A repeticao ocorre chamando o paragrafo utilitario ate a
       * condicao ser verdadeira (PERFORM ... UNTIL).
-           DISPLAY "Iniciando Loop de 1 a " WS-MAXIMO-ITERACOES ":".
-           PERFORM 3100-PROCESSO-LOOP
-              UNTIL WS-INDICE-LOOP > WS-MAXIMO-ITERACOES.
-           DISPLAY "Loop Finalizado com Sucesso.".
+           DISPLAY "Iniciando processamento do lote de alunos:".
+           PERFORM 3100-PROCESSO-LOOP THRU 3100-PROCESSO-LOOP-EXIT
+               UNTIL WS-FIM-ALUNOS
+                  OR WS-INDICE-LOOP >= WS-MAXIMO-ITERACOES.
+
+      * Lote concluido normalmente (fim de arquivo) - nao ha mais
+      * necessidade de reter o checkpoint para a proxima execucao. Se
+      * o loop parou apenas porque o governador WS-MAXIMO-ITERACOES
+      * foi atingido (lote nao concluido), o 5000-RESUMO-FINAL do
+      * chamador NAO deve ser gravado ainda - sinaliza a pausa no
+      * proprio relatorio, em vez disso, e garante um checkpoint no
+      * ponto exato em que o lote parou.
+           IF WS-FIM-ALUNOS
+               PERFORM 3180-LIMPA-CHECKPOINT
+               DISPLAY "Loop Finalizado com Sucesso. Total de alunos "
+                       "processados: " WS-INDICE-LOOP
+           ELSE
+               PERFORM 3190-SINALIZA-LOTE-PAUSADO
+           END-IF.
            DISPLAY " ".
 
+      *----------------------------------------------------------------*
+      * 3050-AVANCA-PARA-CHECKPOINT
+      * Descarta um registro ja coberto pelo checkpoint anterior, sem
+      * grava-lo no relatorio nem nas excecoes.
+      *----------------------------------------------------------------*
+       3050-AVANCA-PARA-CHECKPOINT.
+           ADD 1 TO WS-INDICE-LOOP.
+           READ ALUNOS-FILE
+               AT END
+                   SET WS-FIM-ALUNOS TO TRUE
+           END-READ.
+
       *----------------------------------------------------------------*
       * 3100-PROCESSO-LOOP
-      * Paragrafo utilitario invocado pelo processo de demonstracao.
+      * Processa um registro de aluno por execucao, grava o
+      * checkpoint periodicamente e avanca a leitura para o proximo
+      * registro do arquivo.
       *----------------------------------------------------------------*
        3100-PROCESSO-LOOP.
-           DISPLAY "    -> Processando iteracao numero: " WS-INDICE-LOOP.
            ADD 1 TO WS-INDICE-LOOP.
+           DISPLAY "    -> Processando aluno numero: " WS-INDICE-LOOP.
+
+           MOVE REG-ID-ALUNO     TO WS-ID-ALUNO.
+           MOVE REG-IDADE        TO WS-IDADE.
+           MOVE REG-NOTA-ALUNO   TO WS-NOTA-ALUNO.
+           MOVE REG-NIVEL-ESTUDO TO WS-NIVEL-ESTUDO.
+
+           PERFORM 1900-VALIDA-REGISTRO.
+           IF WS-REG-VALIDO
+               PERFORM 2000-ESTRUTURA-SELECAO
+           ELSE
+               PERFORM 1950-GRAVA-EXCECAO
+           END-IF.
+
+           DIVIDE WS-INDICE-LOOP BY WS-INTERVALO-CKPT
+               GIVING WS-QUOCIENTE-CKPT
+               REMAINDER WS-RESTO-CKPT.
+           IF WS-RESTO-CKPT = ZERO
+               PERFORM 3150-GRAVA-CHECKPOINT
+           END-IF.
+
+           READ ALUNOS-FILE
+               AT END
+                   SET WS-FIM-ALUNOS TO TRUE
+           END-READ.
+
+       3100-PROCESSO-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3150-GRAVA-CHECKPOINT
+      * Grava no arquivo de restart a quantidade de registros ja
+      * processados com sucesso, e os totais acumulados naquele ponto,
+      * para permitir retomar o lote a partir deste ponto (com o
+      * resumo de fim de lote correto) caso o job seja interrompido.
+      *----------------------------------------------------------------*
+       3150-GRAVA-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-STATUS-RESTART NOT = "00"
+               DISPLAY "ERRO AO ABRIR RESTART.DAT PARA GRAVAR O "
+                       "CHECKPOINT - STATUS: " WS-STATUS-RESTART
+               CLOSE ALUNOS-FILE
+               PERFORM 0050-FECHA-RELATORIO
+               CLOSE EXCECOES-FILE
+               CLOSE EXTRATO-FILE
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+           MOVE WS-INDICE-LOOP      TO REG-CKPT-INDICE.
+           MOVE WS-TOT-CONCEITO-A   TO REG-CKPT-TOT-A.
+           MOVE WS-TOT-CONCEITO-B   TO REG-CKPT-TOT-B.
+           MOVE WS-TOT-CONCEITO-C   TO REG-CKPT-TOT-C.
+           MOVE WS-TOT-CONCEITO-D   TO REG-CKPT-TOT-D.
+           MOVE WS-TOT-MAIOR-IDADE  TO REG-CKPT-TOT-MAIOR.
+           MOVE WS-TOT-MENOR-IDADE  TO REG-CKPT-TOT-MENOR.
+           MOVE WS-TOT-AVALIADOS    TO REG-CKPT-TOT-AVALIAD.
+           MOVE WS-TOT-REJEITADOS   TO REG-CKPT-TOT-REJEIT.
+           WRITE REG-RESTART.
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------------*
+      * 3180-LIMPA-CHECKPOINT
+      * Zera o arquivo de restart ao final de um lote concluido com
+      * sucesso, para que a proxima execucao comece do zero.
+      *----------------------------------------------------------------*
+       3180-LIMPA-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-STATUS-RESTART NOT = "00"
+               DISPLAY "ERRO AO ABRIR RESTART.DAT PARA LIMPAR O "
+                       "CHECKPOINT - STATUS: " WS-STATUS-RESTART
+               CLOSE ALUNOS-FILE
+               PERFORM 0050-FECHA-RELATORIO
+               CLOSE EXCECOES-FILE
+               CLOSE EXTRATO-FILE
+               GO TO 0000-MODULO-PRINCIPAL-EXIT
+           END-IF.
+           MOVE ZERO TO REG-CKPT-INDICE.
+           MOVE ZERO TO REG-CKPT-TOT-A.
+           MOVE ZERO TO REG-CKPT-TOT-B.
+           MOVE ZERO TO REG-CKPT-TOT-C.
+           MOVE ZERO TO REG-CKPT-TOT-D.
+           MOVE ZERO TO REG-CKPT-TOT-MAIOR.
+           MOVE ZERO TO REG-CKPT-TOT-MENOR.
+           MOVE ZERO TO REG-CKPT-TOT-AVALIAD.
+           MOVE ZERO TO REG-CKPT-TOT-REJEIT.
+           WRITE REG-RESTART.
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------------*
+      * 3190-SINALIZA-LOTE-PAUSADO
+      * Executado quando o loop parou por causa do governador
+      * WS-MAXIMO-ITERACOES, e nao por fim de arquivo - o lote ainda
+      * nao terminou, entao 5000-RESUMO-FINAL nao deve ser gravado
+      * neste ponto (ele so cobre os alunos ja processados, e uma
+      * retomada posterior ainda vai anexar mais linhas ao relatorio).
+      * Grava uma linha de aviso distinta no proprio relatorio, para
+      * que quem le o arquivo entregue nao confunda uma pausa com um
+      * lote concluido, e garante um checkpoint no ponto exato da
+      * pausa, mesmo que ele nao caia num multiplo de
+      * WS-INTERVALO-CKPT.
+      *----------------------------------------------------------------*
+       3190-SINALIZA-LOTE-PAUSADO.
+           MOVE "TEXTO" TO WS-FUNCAO-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "LOTE PAUSADO - LIMITE DE ITERACOES ATINGIDO APOS "
+               WS-INDICE-LOOP " ALUNO(S)."
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "AUMENTE O PARM E RESUBMETA O JOB PARA CONCLUIR O "
+               "LOTE E OBTER O RESUMO FINAL."
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           PERFORM 3150-GRAVA-CHECKPOINT.
+
+           DISPLAY "LOTE PAUSADO PELO LIMITE DE ITERACOES. Total de "
+                   "alunos processados: " WS-INDICE-LOOP.
+           DISPLAY "AUMENTE O PARM DE LIMITE E RESUBMETA O JOB PARA "
+                   "CONCLUIR O LOTE.".
+
+      *----------------------------------------------------------------*
+      * 5000-RESUMO-FINAL
+      * Imprime, ao final do lote, uma pagina de resumo com a
+      * distribuicao de conceitos e de situacao de idade da turma,
+      * anexada ao mesmo relatorio de notas entregue a secretaria.
+      *----------------------------------------------------------------*
+       5000-RESUMO-FINAL.
+           MOVE "TEXTO" TO WS-FUNCAO-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE "RESUMO DO LOTE" TO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "ALUNOS AVALIADOS....: " WS-TOT-AVALIADOS
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "ALUNOS REJEITADOS...: " WS-TOT-REJEITADOS
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "CONCEITO A (EXCELENTE): " WS-TOT-CONCEITO-A
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "CONCEITO B (BOM).......: " WS-TOT-CONCEITO-B
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "CONCEITO C (REGULAR)...: " WS-TOT-CONCEITO-C
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "CONCEITO D (RECUPERACAO): " WS-TOT-CONCEITO-D
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "MAIORES DE IDADE.......: " WS-TOT-MAIOR-IDADE
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           MOVE SPACES TO WS-TEXTO-RELATORIO.
+           STRING "MENORES DE IDADE.......: " WS-TOT-MENOR-IDADE
+               DELIMITED BY SIZE INTO WS-TEXTO-RELATORIO.
+           CALL "GRAVA-RELATORIO" USING WS-FUNCAO-RELATORIO
+               WS-ID-ALUNO WS-NOTA-ALUNO WS-CONCEITO WS-DESC-CONCEITO
+               WS-TEXTO-RELATORIO WS-STATUS-RELATORIO.
+
+           DISPLAY ">>> RESUMO DO LOTE <<<".
+           DISPLAY "Alunos avaliados..: " WS-TOT-AVALIADOS.
+           DISPLAY "Alunos rejeitados.: " WS-TOT-REJEITADOS.
+           DISPLAY "Conceito A........: " WS-TOT-CONCEITO-A.
+           DISPLAY "Conceito B........: " WS-TOT-CONCEITO-B.
+           DISPLAY "Conceito C........: " WS-TOT-CONCEITO-C.
+           DISPLAY "Conceito D........: " WS-TOT-CONCEITO-D.
+           DISPLAY "Maiores de idade..: " WS-TOT-MAIOR-IDADE.
+           DISPLAY "Menores de idade..: " WS-TOT-MENOR-IDADE.
+           DISPLAY " ".
 
       *----------------------------------------------------------------*
       * 4000-MODULARIDADE-E-GOTO
@@ -182,8 +885,12 @@
            DISPLAY ">>> CONCEITO EXTRA: MODULARIDADE E O 'GO TO' <<<".
            DISPLAY "A programacao estruturada encapsula a complexidade".
            DISPLAY "em blocos funcionais menores, como fizemos ao".
-           DISPLAY "dividir este programa em paragrafos (0000, 1000...).".
-           DISPLAY "Isso limitou imensamente a necessidade do 'GO TO', ".
-           DISPLAY "que criava codigos incontrolaveis e dificeis de ".
-           DISPLAY "rastrear. O fluxo estruturado eh claro e confiavel.".
-           DISPLAY " ".
\ No newline at end of file
+           DISPLAY "dividir este programa em paragrafos (0000, 1000).".
+           DISPLAY "Isso reduziu o 'GO TO' a um unico uso disciplinado".
+           DISPLAY "um salto para o rotulo de saida (0000-MODULO-".
+           DISPLAY "PRINCIPAL-EXIT) quando uma falha de abertura ou".
+           DISPLAY "leitura torna o lote inviavel de continuar. O 'GO".
+           DISPLAY "TO' descontrolado que o metodo estruturado evita".
+           DISPLAY "eh o que salta para qualquer ponto do codigo, nao".
+           DISPLAY "este padrao de saida unica para falhas fatais.".
+           DISPLAY " ".
